@@ -0,0 +1,27 @@
+       01  LOAD-MAILING-RECORD.
+           05  LX-ZIP                  PIC 9(5).
+           05  LX-COMPANY-NAME         PIC X(30).
+           05  LX-PRESIDENT.
+               10  LX-LAST-NAME        PIC X(15).
+               10  LX-FIRST-NAME       PIC X(8).
+               10  LX-AMT              PIC 999V99.
+               10  LX-AMT2             PIC 9(3).9(2).
+               10  LX-AMT3             PIC 9(3).99.
+               10  LX-AMT4             PIC -999.9(2).
+               10  LX-ZIP-CODE         PIC +99999.
+               10  LX-MIDDLE-NAME      PIC A(15).
+           05  LX-VP-MARKETING.
+               10  LX-LAST-NAME        PIC X(15).
+               10  LX-FIRST-NAME       PIC X(8).
+               10  LX-ZIP-PLUS-9       PIC 9(5)X9(4).
+           05  LX-MAIL-ADDRESS         PIC X(15).
+           05  LX-CITY                 PIC X(15).
+           05  LX-STATE                PIC XX.
+           05  LX-NUM                  PIC 9.
+           05  LX-SIGNED-AMT           PIC S9(3)V9(2).
+           05  LX-ZIP-PLUS-92          PIC 99999X9999.
+           05  LX-AME                  PIC X(15).
+           05  LX-SEX                  PIC X.
+           05  LX-PADTEST1             PIC 999PPP.
+           05  LX-ACCOUNT-BALANCE      PIC S9(6)V99.
+           05  LX-ACCOUNT-BALANCE2     PIC S9(5)V99.
