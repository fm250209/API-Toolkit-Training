@@ -0,0 +1,347 @@
+      *>***************************************************************
+      *> PROGRAM-ID : MAILMNT
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Maintains MAILING-RECORD's contact and address fields. Reads
+      *> transactions keyed by ZIP and COMPANY-NAME and, depending on
+      *> MT-TRANS-CODE, either appends a row to ALTERNATE-CONTACT
+      *> (provided the table still has room, up to four), replaces the
+      *> VP-MARKETING contact name, or replaces MAIL-ADDRESS/CITY/STATE.
+      *> Every change is logged to the audit file with its before and
+      *> after value.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original alternate-contact maintenance run
+      *>                    (master and transactions matched by a
+      *>                    COMPANY-NAME sequential scan).
+      *>   08/09/2026  DK   MAILING-FILE converted to an indexed file
+      *>                    keyed on ZIP and COMPANY-NAME. Each
+      *>                    transaction now carries its own MT-ZIP and
+      *>                    is applied with a direct keyed READ/REWRITE
+      *>                    instead of a sequential match-merge, so one
+      *>                    company can be maintained without having to
+      *>                    pass the whole master.
+      *>   08/09/2026  DK   Each alternate contact added is now logged
+      *>                    to the audit file (mailaudt.cpy) with the
+      *>                    company key, a timestamp, and the contact
+      *>                    name that was added.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>   08/09/2026  DK   Added MT-UPDATE-VP-MARKETING and MT-UPDATE-
+      *>                    ADDRESS transaction codes (mailtran.cpy) so
+      *>                    the VP-MARKETING contact and MAIL-ADDRESS/
+      *>                    CITY/STATE can be maintained and audited the
+      *>                    same way ALTERNATE-CONTACT already is -
+      *>                    those were the two changes the audit trail
+      *>                    was built to cover but nothing could yet
+      *>                    make. WS-CONTACTS-ADDED/WS-CONTACTS-REJECTED
+      *>                    renamed to WS-UPDATES-APPLIED/WS-UPDATES-
+      *>                    REJECTED now that they count more than
+      *>                    alternate-contact adds.
+      *>   08/09/2026  DK   The three REWRITE MAILING-RECORD statements
+      *>                    (alternate contact, VP-MARKETING, address)
+      *>                    had no INVALID KEY clause, unlike every
+      *>                    other keyed I/O statement in this program,
+      *>                    so a REWRITE failure would abend the run
+      *>                    instead of being logged and rejected. All
+      *>                    three now follow the established
+      *>                    DISPLAY/ADD-TO-WS-UPDATES-REJECTED pattern.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     MAILMNT.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO MAILTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE       ASSIGN TO MAILAUDT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "mailtran.cpy".
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "mailaudt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-TRANS-EOF-SWITCH      PIC X       VALUE 'N'.
+               88  END-OF-TRANSACTION-FILE          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-UPDATES-APPLIED       PIC 9(7)    VALUE ZERO COMP.
+           05  WS-UPDATES-REJECTED      PIC 9(7)    VALUE ZERO COMP.
+
+       01  WS-AUDIT-NAME                PIC X(30).
+       01  WS-AUDIT-BEFORE-NAME         PIC X(30).
+       01  WS-AUDIT-AFTER-NAME          PIC X(30).
+       01  WS-AUDIT-BEFORE-ADDR         PIC X(15).
+       01  WS-AUDIT-BEFORE-CITY         PIC X(15).
+       01  WS-AUDIT-BEFORE-STATE        PIC XX.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-APPLY-TRANSACTIONS THRU 2000-EXIT
+               UNTIL END-OF-TRANSACTION-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    MAILING-FILE
+                INPUT  TRANSACTION-FILE
+                EXTEND AUDIT-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'MAILMNT - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 2200-READ-TRANSACTION-FILE THRU 2200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-APPLY-TRANSACTIONS - LOOK UP ONE COMPANY DIRECTLY BY ITS
+      *>     KEY (ZIP AND COMPANY-NAME) AND APPLY THE TRANSACTION.
+      *>***************************************************************
+       2000-APPLY-TRANSACTIONS.
+           MOVE MT-ZIP             TO ZIP
+           MOVE MT-COMPANY-NAME    TO COMPANY-NAME
+
+           READ MAILING-FILE
+               INVALID KEY
+                   DISPLAY 'MAILMNT - NO MASTER FOR: ' MT-ZIP
+                            ' ' MT-COMPANY-NAME
+                   ADD 1 TO WS-UPDATES-REJECTED
+               NOT INVALID KEY
+                   PERFORM 2250-APPLY-ONE-TRANSACTION THRU 2250-EXIT
+           END-READ
+
+           PERFORM 2200-READ-TRANSACTION-FILE THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2250-APPLY-ONE-TRANSACTION - DISPATCH ON MT-TRANS-CODE.
+      *>***************************************************************
+       2250-APPLY-ONE-TRANSACTION.
+           IF MT-ADD-ALT-CONTACT
+               PERFORM 2300-ADD-ALT-CONTACT THRU 2300-EXIT
+           ELSE
+               IF MT-UPDATE-VP-MARKETING
+                   PERFORM 2600-UPDATE-VP-MARKETING THRU 2600-EXIT
+               ELSE
+                   IF MT-UPDATE-ADDRESS
+                       PERFORM 2700-UPDATE-ADDRESS THRU 2700-EXIT
+                   ELSE
+                       DISPLAY 'MAILMNT - UNKNOWN TRANSACTION CODE: '
+                                MT-TRANS-CODE ' FOR ' COMPANY-NAME
+                       ADD 1 TO WS-UPDATES-REJECTED
+                   END-IF
+               END-IF
+           END-IF.
+
+       2250-EXIT.
+           EXIT.
+
+       2200-READ-TRANSACTION-FILE.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-TRANSACTION-FILE TO TRUE
+           END-READ.
+
+       2200-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2300-ADD-ALT-CONTACT - APPEND ONE ROW TO ALTERNATE-CONTACT.
+      *>***************************************************************
+       2300-ADD-ALT-CONTACT.
+           IF ALT-CONTACT-COUNT < 4
+               ADD 1 TO ALT-CONTACT-COUNT
+               SET ALT-CONTACT-IDX TO ALT-CONTACT-COUNT
+               MOVE MT-CONTACT-TITLE TO
+                   CONTACT-TITLE (ALT-CONTACT-IDX)
+               MOVE MT-LAST-NAME TO
+                   LAST-NAME OF ALTERNATE-CONTACT (ALT-CONTACT-IDX)
+               MOVE MT-FIRST-NAME TO
+                   FIRST-NAME OF ALTERNATE-CONTACT (ALT-CONTACT-IDX)
+               MOVE MT-AMOUNT TO
+                   AMOUNT (ALT-CONTACT-IDX)
+               REWRITE MAILING-RECORD
+                   INVALID KEY
+                       DISPLAY 'MAILMNT - REWRITE FAILED FOR: '
+                                COMPANY-NAME
+                       ADD 1 TO WS-UPDATES-REJECTED
+                   NOT INVALID KEY
+                       ADD 1 TO WS-UPDATES-APPLIED
+                       PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+               END-REWRITE
+           ELSE
+               DISPLAY 'MAILMNT - ALTERNATE-CONTACT TABLE FULL: '
+                        COMPANY-NAME
+               ADD 1 TO WS-UPDATES-REJECTED
+           END-IF.
+
+       2300-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2400-WRITE-AUDIT-RECORD - LOG THE ALTERNATE CONTACT JUST
+      *>     ADDED TO THE AUDIT TRAIL.
+      *>***************************************************************
+       2400-WRITE-AUDIT-RECORD.
+           STRING FIRST-NAME OF ALTERNATE-CONTACT (ALT-CONTACT-IDX)
+                  SPACE
+                  LAST-NAME OF ALTERNATE-CONTACT (ALT-CONTACT-IDX)
+               DELIMITED BY SIZE INTO WS-AUDIT-NAME
+
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+           MOVE 'MAILMNT'      TO AUD-PROGRAM-ID
+           MOVE ZIP            TO AUD-ZIP
+           MOVE COMPANY-NAME   TO AUD-COMPANY-NAME
+           MOVE 'ALTERNATE-CONTACT'   TO AUD-FIELD-NAME
+           MOVE SPACES                TO AUD-BEFORE-VALUE
+           MOVE WS-AUDIT-NAME         TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD.
+
+       2400-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2600-UPDATE-VP-MARKETING - REPLACE THE VP-MARKETING CONTACT
+      *>     NAME AND LOG THE CHANGE TO THE AUDIT TRAIL.
+      *>***************************************************************
+       2600-UPDATE-VP-MARKETING.
+           STRING FIRST-NAME OF VP-MARKETING
+                  SPACE
+                  LAST-NAME OF VP-MARKETING
+               DELIMITED BY SIZE INTO WS-AUDIT-BEFORE-NAME
+
+           MOVE MT-VP-LAST-NAME    TO LAST-NAME OF VP-MARKETING
+           MOVE MT-VP-FIRST-NAME   TO FIRST-NAME OF VP-MARKETING
+           REWRITE MAILING-RECORD
+               INVALID KEY
+                   DISPLAY 'MAILMNT - REWRITE FAILED FOR: '
+                            COMPANY-NAME
+                   ADD 1 TO WS-UPDATES-REJECTED
+               NOT INVALID KEY
+                   STRING FIRST-NAME OF VP-MARKETING
+                          SPACE
+                          LAST-NAME OF VP-MARKETING
+                       DELIMITED BY SIZE INTO WS-AUDIT-AFTER-NAME
+
+                   ADD 1 TO WS-UPDATES-APPLIED
+                   PERFORM 2650-WRITE-VP-AUDIT-RECORD THRU 2650-EXIT
+           END-REWRITE.
+
+       2600-EXIT.
+           EXIT.
+
+       2650-WRITE-VP-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+           MOVE 'MAILMNT'              TO AUD-PROGRAM-ID
+           MOVE ZIP                    TO AUD-ZIP
+           MOVE COMPANY-NAME           TO AUD-COMPANY-NAME
+           MOVE 'VP-MARKETING'         TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-BEFORE-NAME   TO AUD-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER-NAME    TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD.
+
+       2650-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2700-UPDATE-ADDRESS - REPLACE MAIL-ADDRESS, CITY AND STATE
+      *>     AND LOG EACH CHANGED FIELD TO THE AUDIT TRAIL.
+      *>***************************************************************
+       2700-UPDATE-ADDRESS.
+           MOVE MAIL-ADDRESS    TO WS-AUDIT-BEFORE-ADDR
+           MOVE CITY            TO WS-AUDIT-BEFORE-CITY
+           MOVE STATE           TO WS-AUDIT-BEFORE-STATE
+
+           MOVE MT-MAIL-ADDRESS TO MAIL-ADDRESS
+           MOVE MT-CITY         TO CITY
+           MOVE MT-STATE        TO STATE
+           REWRITE MAILING-RECORD
+               INVALID KEY
+                   DISPLAY 'MAILMNT - REWRITE FAILED FOR: '
+                            COMPANY-NAME
+                   ADD 1 TO WS-UPDATES-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO WS-UPDATES-APPLIED
+                   PERFORM 2750-WRITE-ADDRESS-AUDIT-RECORDS
+                       THRU 2750-EXIT
+           END-REWRITE.
+
+       2700-EXIT.
+           EXIT.
+
+       2750-WRITE-ADDRESS-AUDIT-RECORDS.
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+           MOVE 'MAILMNT'              TO AUD-PROGRAM-ID
+           MOVE ZIP                    TO AUD-ZIP
+           MOVE COMPANY-NAME           TO AUD-COMPANY-NAME
+
+           MOVE 'MAIL-ADDRESS'         TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-BEFORE-ADDR   TO AUD-BEFORE-VALUE
+           MOVE MAIL-ADDRESS           TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD
+
+           MOVE 'CITY'                 TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-BEFORE-CITY   TO AUD-BEFORE-VALUE
+           MOVE CITY                   TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD
+
+           MOVE 'STATE'                TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-BEFORE-STATE  TO AUD-BEFORE-VALUE
+           MOVE STATE                  TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD.
+
+       2750-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           CLOSE MAILING-FILE
+                 TRANSACTION-FILE
+                 AUDIT-FILE
+           DISPLAY 'MAILMNT - UPDATES APPLIED:  ' WS-UPDATES-APPLIED
+           DISPLAY 'MAILMNT - UPDATES REJECTED: ' WS-UPDATES-REJECTED.
+
+       3000-EXIT.
+           EXIT.
