@@ -0,0 +1,7 @@
+       01  CASS-RESPONSE-RECORD.
+           05  CR-COMPANY-NAME         PIC X(30).
+           05  CR-ZIP                  PIC 9(5).
+           05  CR-ZIP-PLUS-9           PIC 9(5)X9(4).
+           05  CR-CASS-STATUS          PIC X.
+               88  CR-CERTIFIED                VALUE 'C'.
+               88  CR-NOT-CERTIFIED            VALUE 'N'.
