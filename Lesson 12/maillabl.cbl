@@ -0,0 +1,257 @@
+      *>***************************************************************
+      *> PROGRAM-ID : MAILLABL
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Produces print-ready mailing labels from the mailing master -
+      *> company name, the PRESIDENT contact, and the PRESIDENT's
+      *> ZIP-CODE and AMT4 fields - one label line per company, in
+      *> MAILING-KEY order. Like MAILLOAD, a control card says whether
+      *> this is an INITIAL run or a RESTART of one that did not finish;
+      *> on RESTART the checkpoint file gives the key of the last label
+      *> printed and the master is repositioned there with START so the
+      *> run picks up after that company instead of reprinting the
+      *> whole label run.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original mailing label extract with
+      *>                    checkpoint and restart.
+      *>   08/09/2026  DK   Label amount now carries AMT4, the already
+      *>                    signed and edited field, instead of
+      *>                    re-editing the raw AMT value.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     MAILLABL.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO MAILCTL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT LABEL-FILE       ASSIGN TO MAILLBL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE  ASSIGN TO MAILCKPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "ctlcard.cpy".
+
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  LABEL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "maillbl.cpy".
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "ckptrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-MAILING-EOF-SW        PIC X       VALUE 'N'.
+               88  END-OF-MAILING-FILE              VALUE 'Y'.
+           05  WS-CHECKPOINT-EOF-SW     PIC X       VALUE 'N'.
+               88  END-OF-CHECKPOINT-FILE           VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4)    COMP VALUE 1000.
+
+       01  WS-COUNTERS.
+           05  WS-LABELS-WRITTEN        PIC 9(7)    VALUE ZERO COMP.
+           05  WS-CHECKPOINT-QUOTIENT   PIC 9(7)    VALUE ZERO COMP.
+           05  WS-CHECKPOINT-REMAINDER  PIC 9(4)    VALUE ZERO COMP.
+
+       01  WS-RESTART-INFO.
+           05  WS-RESTART-RECORDS-DONE  PIC 9(7)    VALUE ZERO.
+           05  WS-RESTART-LAST-KEY      PIC X(35)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-WRITE-LABEL THRU 2000-EXIT
+               UNTIL END-OF-MAILING-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+      *>***************************************************************
+      *> 1000-INITIALIZE - READ THE CONTROL CARD AND OPEN THE FILES
+      *>     FOR EITHER AN INITIAL RUN OR A RESTART.
+      *>***************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE
+               AT END
+                   MOVE 'INITIAL' TO CC-RUN-TYPE
+           END-READ
+           CLOSE CONTROL-CARD-FILE
+
+           IF CC-RESTART-RUN
+               PERFORM 1100-RESTART-RECOVERY THRU 1100-EXIT
+           ELSE
+               PERFORM 1200-INITIAL-SETUP THRU 1200-EXIT
+           END-IF
+
+           IF NOT END-OF-MAILING-FILE
+               PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 1100-RESTART-RECOVERY - FIND THE LAST CHECKPOINT WRITTEN AND
+      *>     REPOSITION THE MASTER PAST THAT COMPANY.
+      *>***************************************************************
+       1100-RESTART-RECOVERY.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM 1110-READ-CHECKPOINT-FILE THRU 1110-EXIT
+           PERFORM 1120-SAVE-CHECKPOINT THRU 1120-EXIT
+               UNTIL END-OF-CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           MOVE WS-RESTART-RECORDS-DONE TO WS-LABELS-WRITTEN
+
+           DISPLAY 'MAILLABL - RESTARTING AFTER RECORD '
+                    WS-RESTART-RECORDS-DONE ' KEY ' WS-RESTART-LAST-KEY
+
+           OPEN EXTEND CHECKPOINT-FILE
+           OPEN EXTEND LABEL-FILE
+           OPEN INPUT  MAILING-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'MAILLABL - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-RESTART-LAST-KEY TO MAILING-KEY
+           START MAILING-FILE KEY IS GREATER THAN MAILING-KEY
+               INVALID KEY
+                   DISPLAY 'MAILLABL - RESTART KEY NOT FOUND, '
+                            'NOTHING LEFT TO LABEL'
+                   SET END-OF-MAILING-FILE TO TRUE
+           END-START.
+
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET END-OF-CHECKPOINT-FILE TO TRUE
+           END-READ.
+
+       1110-EXIT.
+           EXIT.
+
+       1120-SAVE-CHECKPOINT.
+           MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-RECORDS-DONE
+           MOVE CKPT-LAST-KEY          TO WS-RESTART-LAST-KEY
+           PERFORM 1110-READ-CHECKPOINT-FILE THRU 1110-EXIT.
+       1120-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 1200-INITIAL-SETUP - OPEN THE FILES FOR A FRESH LABEL RUN.
+      *>***************************************************************
+       1200-INITIAL-SETUP.
+           OPEN INPUT  MAILING-FILE
+           OPEN OUTPUT LABEL-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'MAILLABL - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-WRITE-LABEL - BUILD AND WRITE ONE LABEL LINE, THEN
+      *>     CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL LABELS.
+      *>***************************************************************
+       2000-WRITE-LABEL.
+           MOVE COMPANY-NAME              TO LBL-COMPANY-NAME
+           MOVE LAST-NAME OF PRESIDENT    TO LBL-PRESIDENT-LAST
+           MOVE FIRST-NAME OF PRESIDENT   TO LBL-PRESIDENT-FIRST
+           MOVE ZIP-CODE                  TO LBL-ZIP-CODE
+           MOVE AMT4                      TO LBL-AMT
+           WRITE MAILING-LABEL-LINE
+
+           ADD 1 TO WS-LABELS-WRITTEN
+           DIVIDE WS-LABELS-WRITTEN BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MAILING-FILE.
+           READ MAILING-FILE
+               AT END
+                   SET END-OF-MAILING-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2200-WRITE-CHECKPOINT - RECORD HOW FAR THE LABEL RUN HAS
+      *>     GOTTEN.
+      *>***************************************************************
+       2200-WRITE-CHECKPOINT.
+           MOVE 'MAILLABL'          TO CKPT-PROGRAM-ID
+           MOVE MAILING-KEY         TO CKPT-LAST-KEY
+           MOVE WS-LABELS-WRITTEN   TO CKPT-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           DISPLAY 'MAILLABL - CHECKPOINT AT RECORD ' WS-LABELS-WRITTEN.
+
+       2200-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           IF WS-LABELS-WRITTEN > ZERO
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF
+
+           CLOSE MAILING-FILE
+                 LABEL-FILE
+                 CHECKPOINT-FILE
+
+           DISPLAY 'MAILLABL - LABELS WRITTEN: ' WS-LABELS-WRITTEN.
+
+       3000-EXIT.
+           EXIT.
