@@ -0,0 +1,4 @@
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PROGRAM-ID          PIC X(8).
+           05  CKPT-LAST-KEY            PIC X(35).
+           05  CKPT-RECORDS-PROCESSED   PIC 9(7).
