@@ -0,0 +1,5 @@
+       01  CASS-PENDING-RECORD.
+           05  CP-OLD-ZIP              PIC 9(5).
+           05  CP-OLD-COMPANY-NAME     PIC X(30).
+           05  CP-NEW-ZIP              PIC 9(5).
+           05  CP-NEW-ZIP-PLUS-9       PIC 9(5)X9(4).
