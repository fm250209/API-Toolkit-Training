@@ -0,0 +1,213 @@
+      *>***************************************************************
+      *> PROGRAM-ID : MAILEDIT
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Edits every MAILING-RECORD on the mailing master against the
+      *> STATE-VALID and SEX (MALE/FEMALE/OTHER-SEX) condition-names.
+      *> Records that fail either test are written to the mailing
+      *> exception file and listed on the exception report instead of
+      *> being allowed to flow into the mail run.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original edit run - state/sex validation.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>   08/09/2026  DK   WS-HEADING-2's 'COMPANY NAME' FILLER and a
+      *>                    few modification-history lines ran one
+      *>                    column past the fixed-format Area B
+      *>                    boundary; rewrapped to end at or before
+      *>                    column 72.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     MAILEDIT.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT MAILING-EXCEPTION-FILE ASSIGN TO MAILEXC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO MAILRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  MAILING-EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "mailexc.cpy".
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X       VALUE 'N'.
+               88  END-OF-MAILING-FILE              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7)    VALUE ZERO COMP.
+           05  WS-EXCEPTION-COUNT       PIC 9(7)    VALUE ZERO COMP.
+
+       01  WS-REASON                   PIC X(40)   VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(30)   VALUE
+               'MAILING RECORD EDIT EXCEPTION'.
+           05  FILLER                   PIC X(15)   VALUE ' REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(16)   VALUE
+               'COMPANY NAME'.
+           05  FILLER                   PIC X(8)    VALUE 'STATE'.
+           05  FILLER                   PIC X(6)    VALUE 'SEX'.
+           05  FILLER                   PIC X(40)   VALUE 'REASON'.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-COMPANY-NAME         PIC X(30).
+           05  FILLER                   PIC X(2)    VALUE SPACES.
+           05  DTL-STATE                PIC XX.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  DTL-SEX                  PIC X.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  DTL-REASON               PIC X(40).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(20)   VALUE
+               'RECORDS READ . . . .'.
+           05  TOT-RECORDS-READ         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(6)    VALUE SPACES.
+           05  FILLER                   PIC X(20)   VALUE
+               'EXCEPTIONS WRITTEN .'.
+           05  TOT-EXCEPTIONS           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EDIT-MAILING-FILE THRU 2000-EXIT
+               UNTIL END-OF-MAILING-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+      *>***************************************************************
+      *> 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME THE READ.
+      *>***************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  MAILING-FILE
+                OUTPUT MAILING-EXCEPTION-FILE
+                OUTPUT EXCEPTION-REPORT
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'MAILEDIT - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-EDIT-MAILING-FILE - VALIDATE ONE RECORD AND READ NEXT.
+      *>***************************************************************
+       2000-EDIT-MAILING-FILE.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE SPACES TO WS-REASON
+
+           IF NOT STATE-VALID
+               IF NOT OTHER-SEX AND NOT MALE AND NOT FEMALE
+                   STRING 'INVALID STATE AND INVALID SEX CODE'
+                       DELIMITED BY SIZE INTO WS-REASON
+               ELSE
+                   STRING 'INVALID STATE CODE'
+                       DELIMITED BY SIZE INTO WS-REASON
+               END-IF
+           ELSE
+               IF NOT OTHER-SEX AND NOT MALE AND NOT FEMALE
+                   STRING 'INVALID SEX CODE'
+                       DELIMITED BY SIZE INTO WS-REASON
+               END-IF
+           END-IF
+
+           IF WS-REASON NOT = SPACES
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2100-READ-MAILING-FILE - READ THE NEXT MASTER RECORD.
+      *>***************************************************************
+       2100-READ-MAILING-FILE.
+           READ MAILING-FILE
+               AT END
+                   SET END-OF-MAILING-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2200-WRITE-EXCEPTION - WRITE THE EXCEPTION FILE AND REPORT.
+      *>***************************************************************
+       2200-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+
+           MOVE COMPANY-NAME  TO MX-COMPANY-NAME
+           MOVE STATE         TO MX-STATE
+           MOVE SEX           TO MX-SEX
+           MOVE WS-REASON     TO MX-REASON
+           WRITE MAILING-EXCEPTION-RECORD
+
+           MOVE COMPANY-NAME  TO DTL-COMPANY-NAME
+           MOVE STATE         TO DTL-STATE
+           MOVE SEX           TO DTL-SEX
+           MOVE WS-REASON     TO DTL-REASON
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       2200-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 3000-TERMINATE - PRINT TOTALS AND CLOSE THE FILES.
+      *>***************************************************************
+       3000-TERMINATE.
+           MOVE WS-RECORDS-READ    TO TOT-RECORDS-READ
+           MOVE WS-EXCEPTION-COUNT TO TOT-EXCEPTIONS
+           WRITE RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE MAILING-FILE
+                 MAILING-EXCEPTION-FILE
+                 EXCEPTION-REPORT.
+
+       3000-EXIT.
+           EXIT.
