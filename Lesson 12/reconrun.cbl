@@ -0,0 +1,168 @@
+      *>***************************************************************
+      *> PROGRAM-ID : RECONRUN
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Nightly reconciliation of the two account balance feeds carried
+      *> on MAILING-RECORD - ACCOUNT-BALANCE (under PADTEST2) and
+      *> ACCOUNT-BALANCE2. Any record where the two balances differ by
+      *> more than the allowed tolerance is written to the balance
+      *> break report.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original balance reconciliation run.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     RECONRUN.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT BREAK-REPORT     ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  BREAK-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X       VALUE 'N'.
+               88  END-OF-MAILING-FILE              VALUE 'Y'.
+
+       01  WS-TOLERANCE                PIC S9(5)V99 VALUE 0.01.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7)    VALUE ZERO COMP.
+           05  WS-BREAKS-FOUND          PIC 9(7)    VALUE ZERO COMP.
+
+       01  WS-DIFFERENCE                PIC S9(6)V99.
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(30)   VALUE
+               'COMPANY NAME'.
+           05  FILLER                   PIC X(16)   VALUE
+               'ACCOUNT-BALANCE'.
+           05  FILLER                   PIC X(16)   VALUE
+               'ACCOUNT-BALANCE2'.
+           05  FILLER                   PIC X(14)   VALUE
+               'DIFFERENCE'.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-COMPANY-NAME         PIC X(30).
+           05  DTL-BALANCE-1            PIC -(6)9.99.
+           05  FILLER                   PIC X(2)    VALUE SPACES.
+           05  DTL-BALANCE-2            PIC -(6)9.99.
+           05  FILLER                   PIC X(2)    VALUE SPACES.
+           05  DTL-DIFFERENCE           PIC -(6)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(20)   VALUE
+               'RECORDS READ . . . .'.
+           05  TOT-RECORDS-READ         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(6)    VALUE SPACES.
+           05  FILLER                   PIC X(20)   VALUE
+               'BALANCE BREAKS  . .'.
+           05  TOT-BREAKS               PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-RECONCILE-MAILING-FILE THRU 2000-EXIT
+               UNTIL END-OF-MAILING-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  MAILING-FILE
+                OUTPUT BREAK-REPORT
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'RECONRUN - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           WRITE RPT-LINE FROM WS-HEADING-1
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-RECONCILE-MAILING-FILE - COMPARE THE TWO BALANCE FIELDS.
+      *>***************************************************************
+       2000-RECONCILE-MAILING-FILE.
+           ADD 1 TO WS-RECORDS-READ
+
+           COMPUTE WS-DIFFERENCE =
+               ACCOUNT-BALANCE - ACCOUNT-BALANCE2
+
+           IF FUNCTION ABS(WS-DIFFERENCE) > WS-TOLERANCE
+               PERFORM 2200-WRITE-BREAK-LINE THRU 2200-EXIT
+           END-IF
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MAILING-FILE.
+           READ MAILING-FILE
+               AT END
+                   SET END-OF-MAILING-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2200-WRITE-BREAK-LINE - LIST ONE BALANCE BREAK.
+      *>***************************************************************
+       2200-WRITE-BREAK-LINE.
+           ADD 1 TO WS-BREAKS-FOUND
+           MOVE COMPANY-NAME       TO DTL-COMPANY-NAME
+           MOVE ACCOUNT-BALANCE    TO DTL-BALANCE-1
+           MOVE ACCOUNT-BALANCE2   TO DTL-BALANCE-2
+           MOVE WS-DIFFERENCE      TO DTL-DIFFERENCE
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       2200-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           MOVE WS-RECORDS-READ  TO TOT-RECORDS-READ
+           MOVE WS-BREAKS-FOUND  TO TOT-BREAKS
+           WRITE RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE MAILING-FILE
+                 BREAK-REPORT.
+
+       3000-EXIT.
+           EXIT.
