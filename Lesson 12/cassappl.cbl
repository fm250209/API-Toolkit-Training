@@ -0,0 +1,340 @@
+      *>***************************************************************
+      *> PROGRAM-ID : CASSAPPL
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Applies the postal service's CASS/ZIP+4 certification results
+      *> back onto the mailing master. CASSCERT staged one CASS response
+      *> record per mailing master record, in the same sequence as the
+      *> master; this program reads the two files in step and applies
+      *> the certified ZIP and ZIP-PLUS-9 values to the master.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original CASS certification write-back.
+      *>   08/09/2026  DK   Each ZIP/ZIP-PLUS-9 rewrite is now logged
+      *>                    to the audit file (mailaudt.cpy) with the
+      *>                    before and after values.
+      *>   08/09/2026  DK   ZIP leads MAILING-KEY, and the CASS-
+      *>                    certified ZIP can differ from the keyed
+      *>                    one, so a certified record is now DELETEd
+      *>                    under its old key and WRITTEN under the
+      *>                    new one instead of REWRITE, which is not
+      *>                    allowed to change a sequentially-accessed
+      *>                    indexed file's key value.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>   08/09/2026  DK   Deleting and rewriting the master under a
+      *>                    new key while still mid-scan of it
+      *>                    sequentially let the scan read the
+      *>                    re-inserted record a second time, throwing
+      *>                    the CASS-RESPONSE-FILE lockstep out of step
+      *>                    for the rest of the run. A certified record
+      *>                    whose ZIP matches the current key is still
+      *>                    updated in place with a REWRITE (the key is
+      *>                    not changing, so this is legal on a
+      *>                    sequentially-accessed file); a certified
+      *>                    record whose ZIP changes the key is now
+      *>                    deferred to a pending-change file
+      *>                    (casspend.cpy) instead of being applied
+      *>                    mid-scan, and every deferred change is
+      *>                    applied by keyed DELETE/WRITE only after
+      *>                    the sequential scan of MAILING-FILE has run
+      *>                    to completion.
+      *>   08/09/2026  DK   2400-WRITE-AUDIT-RECORD wrote a 'ZIP'
+      *>                    audit entry from 2300-UPDATE-ZIP-PLUS-9,
+      *>                    but that path only runs when CR-ZIP = ZIP,
+      *>                    so every such entry was a bogus "changed
+      *>                    from X to X" row. Split into
+      *>                    2400-WRITE-ZIP-PLUS-9-AUDIT (ZIP-PLUS-9
+      *>                    only, called from 2300, where ZIP is
+      *>                    unchanged) and 2450-WRITE-ZIP-CHANGE-AUDIT
+      *>                    (ZIP and ZIP-PLUS-9, called from
+      *>                    2520-APPLY-ONE-PENDING-CHANGE, where ZIP
+      *>                    genuinely changes).
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CASSAPPL.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT CASS-RESPONSE-FILE ASSIGN TO CASSRESP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CASS-PENDING-FILE ASSIGN TO CASSPEND
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE        ASSIGN TO MAILAUDT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  CASS-RESPONSE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "cassresp.cpy".
+
+       FD  CASS-PENDING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "casspend.cpy".
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "mailaudt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-MASTER-EOF-SWITCH     PIC X       VALUE 'N'.
+               88  END-OF-MASTER-FILE               VALUE 'Y'.
+           05  WS-RESPONSE-EOF-SWITCH   PIC X       VALUE 'N'.
+               88  END-OF-RESPONSE-FILE              VALUE 'Y'.
+           05  WS-PENDING-EOF-SWITCH    PIC X       VALUE 'N'.
+               88  END-OF-PENDING-FILE               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-UPDATED       PIC 9(7)    VALUE ZERO COMP.
+           05  WS-RECORDS-MISMATCHED    PIC 9(7)    VALUE ZERO COMP.
+
+       01  WS-OLD-ZIP                   PIC 9(5).
+       01  WS-OLD-ZIP-PLUS-9            PIC 9(5)X9(4).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-APPLY-CASS-RESULTS THRU 2000-EXIT
+               UNTIL END-OF-MASTER-FILE OR END-OF-RESPONSE-FILE
+           PERFORM 2500-APPLY-PENDING-KEY-CHANGES THRU 2500-EXIT
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    MAILING-FILE
+                INPUT  CASS-RESPONSE-FILE
+                OUTPUT CASS-PENDING-FILE
+                EXTEND AUDIT-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'CASSAPPL - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-MASTER-FILE THRU 2100-EXIT
+           PERFORM 2200-READ-RESPONSE-FILE THRU 2200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-APPLY-CASS-RESULTS - APPLY THE CERTIFIED ZIP+4. A
+      *>     CERTIFIED ZIP THAT MATCHES THE CURRENT KEY IS UPDATED IN
+      *>     PLACE (THE KEY IS NOT CHANGING). A CERTIFIED ZIP THAT
+      *>     CHANGES THE KEY CANNOT BE APPLIED WHILE THE SCAN IS STILL
+      *>     MID-FILE - DOING SO WOULD LET THE RE-INSERTED RECORD BE
+      *>     READ A SECOND TIME LATER IN THIS SAME SCAN - SO IT IS
+      *>     DEFERRED TO CASS-PENDING-FILE AND APPLIED IN
+      *>     2500-APPLY-PENDING-KEY-CHANGES AFTER THE SCAN ENDS.
+      *>***************************************************************
+       2000-APPLY-CASS-RESULTS.
+           IF COMPANY-NAME = CR-COMPANY-NAME
+               IF CR-ZIP = ZIP
+                   PERFORM 2300-UPDATE-ZIP-PLUS-9 THRU 2300-EXIT
+               ELSE
+                   PERFORM 2350-DEFER-KEY-CHANGE THRU 2350-EXIT
+               END-IF
+               ADD 1 TO WS-RECORDS-UPDATED
+           ELSE
+               ADD 1 TO WS-RECORDS-MISMATCHED
+               DISPLAY 'CASSAPPL - OUT OF STEP, MASTER: ' COMPANY-NAME
+                        ' RESPONSE: ' CR-COMPANY-NAME
+           END-IF
+
+           PERFORM 2100-READ-MASTER-FILE THRU 2100-EXIT
+           PERFORM 2200-READ-RESPONSE-FILE THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MASTER-FILE.
+           READ MAILING-FILE NEXT
+               AT END
+                   SET END-OF-MASTER-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-READ-RESPONSE-FILE.
+           READ CASS-RESPONSE-FILE
+               AT END
+                   SET END-OF-RESPONSE-FILE TO TRUE
+           END-READ.
+
+       2200-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2300-UPDATE-ZIP-PLUS-9 - ZIP IS NOT CHANGING, SO ZIP-PLUS-9
+      *>     CAN BE REWRITTEN IN PLACE WITHOUT DISTURBING THE SCAN.
+      *>***************************************************************
+       2300-UPDATE-ZIP-PLUS-9.
+           MOVE ZIP             TO WS-OLD-ZIP
+           MOVE ZIP-PLUS-9      TO WS-OLD-ZIP-PLUS-9
+           MOVE CR-ZIP-PLUS-9   TO ZIP-PLUS-9
+           REWRITE MAILING-RECORD
+               INVALID KEY
+                   DISPLAY 'CASSAPPL - REWRITE FAILED FOR: '
+                            COMPANY-NAME
+           END-REWRITE
+           PERFORM 2400-WRITE-ZIP-PLUS-9-AUDIT THRU 2400-EXIT.
+
+       2300-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2350-DEFER-KEY-CHANGE - STAGE A ZIP KEY CHANGE FOR
+      *>     APPLICATION AFTER THE MASTER SCAN COMPLETES.
+      *>***************************************************************
+       2350-DEFER-KEY-CHANGE.
+           MOVE ZIP                TO CP-OLD-ZIP
+           MOVE COMPANY-NAME       TO CP-OLD-COMPANY-NAME
+           MOVE CR-ZIP             TO CP-NEW-ZIP
+           MOVE CR-ZIP-PLUS-9      TO CP-NEW-ZIP-PLUS-9
+           WRITE CASS-PENDING-RECORD
+           DISPLAY 'CASSAPPL - ZIP KEY CHANGE DEFERRED FOR: '
+                    COMPANY-NAME.
+
+       2350-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2400-WRITE-ZIP-PLUS-9-AUDIT - LOG THE CERTIFIED ZIP-PLUS-9
+      *>     CHANGE TO THE AUDIT TRAIL. CALLED ONLY FROM 2300, WHERE
+      *>     ZIP ITSELF IS GUARANTEED UNCHANGED, SO NO 'ZIP' ENTRY IS
+      *>     WRITTEN HERE.
+      *>***************************************************************
+       2400-WRITE-ZIP-PLUS-9-AUDIT.
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+           MOVE 'CASSAPPL'     TO AUD-PROGRAM-ID
+           MOVE ZIP            TO AUD-ZIP
+           MOVE COMPANY-NAME   TO AUD-COMPANY-NAME
+           MOVE 'ZIP-PLUS-9'       TO AUD-FIELD-NAME
+           MOVE WS-OLD-ZIP-PLUS-9  TO AUD-BEFORE-VALUE
+           MOVE ZIP-PLUS-9         TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD.
+
+       2400-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2450-WRITE-ZIP-CHANGE-AUDIT - LOG A CERTIFIED ZIP KEY CHANGE,
+      *>     ALONG WITH ITS ZIP-PLUS-9 VALUE, TO THE AUDIT TRAIL.
+      *>     CALLED ONLY FROM 2520, WHERE ZIP GENUINELY CHANGES.
+      *>***************************************************************
+       2450-WRITE-ZIP-CHANGE-AUDIT.
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+           MOVE 'CASSAPPL'     TO AUD-PROGRAM-ID
+           MOVE ZIP            TO AUD-ZIP
+           MOVE COMPANY-NAME   TO AUD-COMPANY-NAME
+           MOVE 'ZIP'          TO AUD-FIELD-NAME
+           MOVE WS-OLD-ZIP     TO AUD-BEFORE-VALUE
+           MOVE ZIP            TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD
+
+           MOVE 'ZIP-PLUS-9'       TO AUD-FIELD-NAME
+           MOVE WS-OLD-ZIP-PLUS-9  TO AUD-BEFORE-VALUE
+           MOVE ZIP-PLUS-9         TO AUD-AFTER-VALUE
+           WRITE AUDIT-RECORD.
+
+       2450-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2500-APPLY-PENDING-KEY-CHANGES - NOW THAT THE SEQUENTIAL SCAN
+      *>     OF MAILING-FILE HAS RUN TO COMPLETION, APPLY EVERY DEFERRED
+      *>     ZIP KEY CHANGE BY KEYED DELETE/WRITE.
+      *>***************************************************************
+       2500-APPLY-PENDING-KEY-CHANGES.
+           CLOSE CASS-PENDING-FILE
+           OPEN INPUT CASS-PENDING-FILE
+
+           PERFORM 2510-READ-PENDING-FILE THRU 2510-EXIT
+           PERFORM 2520-APPLY-ONE-PENDING-CHANGE THRU 2520-EXIT
+               UNTIL END-OF-PENDING-FILE
+
+           CLOSE CASS-PENDING-FILE.
+
+       2500-EXIT.
+           EXIT.
+
+       2510-READ-PENDING-FILE.
+           READ CASS-PENDING-FILE
+               AT END
+                   SET END-OF-PENDING-FILE TO TRUE
+           END-READ.
+
+       2510-EXIT.
+           EXIT.
+
+       2520-APPLY-ONE-PENDING-CHANGE.
+           MOVE CP-OLD-ZIP          TO ZIP
+           MOVE CP-OLD-COMPANY-NAME TO COMPANY-NAME
+           READ MAILING-FILE
+               INVALID KEY
+                   DISPLAY 'CASSAPPL - PENDING KEY CHANGE, MASTER '
+                            'NOT FOUND: ' COMPANY-NAME
+               NOT INVALID KEY
+                   MOVE ZIP             TO WS-OLD-ZIP
+                   MOVE ZIP-PLUS-9      TO WS-OLD-ZIP-PLUS-9
+                   DELETE MAILING-FILE
+                       INVALID KEY
+                           DISPLAY 'CASSAPPL - DELETE FAILED FOR: '
+                                    COMPANY-NAME
+                   END-DELETE
+                   MOVE CP-NEW-ZIP          TO ZIP
+                   MOVE CP-NEW-ZIP-PLUS-9   TO ZIP-PLUS-9
+                   WRITE MAILING-RECORD
+                       INVALID KEY
+                           DISPLAY 'CASSAPPL - WRITE FAILED FOR: '
+                                    COMPANY-NAME
+                   END-WRITE
+                   PERFORM 2450-WRITE-ZIP-CHANGE-AUDIT THRU 2450-EXIT
+           END-READ
+
+           PERFORM 2510-READ-PENDING-FILE THRU 2510-EXIT.
+
+       2520-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           CLOSE MAILING-FILE
+                 CASS-RESPONSE-FILE
+                 AUDIT-FILE
+           DISPLAY 'CASSAPPL - RECORDS UPDATED:    ' WS-RECORDS-UPDATED
+           DISPLAY 'CASSAPPL - RECORDS MISMATCHED: '
+                    WS-RECORDS-MISMATCHED.
+
+       3000-EXIT.
+           EXIT.
