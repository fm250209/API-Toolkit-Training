@@ -0,0 +1,4 @@
+       01  CONTROL-CARD.
+           05  CC-RUN-TYPE              PIC X(7).
+               88  CC-INITIAL-RUN               VALUE 'INITIAL'.
+               88  CC-RESTART-RUN               VALUE 'RESTART'.
