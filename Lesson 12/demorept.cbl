@@ -0,0 +1,330 @@
+      *>***************************************************************
+      *> PROGRAM-ID : DEMOREPT
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Breaks down the mailing master by STATE, showing how many
+      *> records fall into the PRE-SCHOOL classification (NUM 0-4)
+      *> versus not, crossed with SEX (MALE/FEMALE/OTHER-SEX), with a
+      *> grand total line across all states. Each state's counts line
+      *> is followed by a percent line showing each category as a
+      *> percent of that state's own total.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original demographic breakdown report.
+      *>   08/09/2026  DK   Added a percent-of-state-total line under
+      *>                    each state's counts line.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     DEMOREPT.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT DEMO-REPORT      ASSIGN TO DEMORPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  DEMO-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X       VALUE 'N'.
+               88  END-OF-MAILING-FILE              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7)    VALUE ZERO COMP.
+
+       01  WS-STATE-CODES-INIT.
+           05  FILLER                   PIC X(2)    VALUE 'ko'.
+           05  FILLER                   PIC X(2)    VALUE 'oh'.
+           05  FILLER                   PIC X(2)    VALUE 'hi'.
+           05  FILLER                   PIC X(2)    VALUE '**'.
+
+       01  WS-STATE-CODES REDEFINES WS-STATE-CODES-INIT.
+           05  WS-STATE-CODE-INIT       PIC X(2)    OCCURS 4 TIMES.
+
+       01  WS-STATE-TABLE.
+           05  WS-STATE-ENTRY           OCCURS 4 TIMES
+                   INDEXED BY WS-STATE-IDX.
+               10  WS-STATE-CODE        PIC X(2).
+               10  WS-STATE-TOTAL       PIC 9(7) VALUE ZERO COMP.
+               10  WS-PRESCHOOL-MALE    PIC 9(7) VALUE ZERO COMP.
+               10  WS-PRESCHOOL-FEMALE  PIC 9(7) VALUE ZERO COMP.
+               10  WS-PRESCHOOL-OTHER   PIC 9(7) VALUE ZERO COMP.
+               10  WS-SCHOOL-AGE-MALE   PIC 9(7) VALUE ZERO COMP.
+               10  WS-SCHOOL-AGE-FEMALE PIC 9(7) VALUE ZERO COMP.
+               10  WS-SCHOOL-AGE-OTHER  PIC 9(7) VALUE ZERO COMP.
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(55)   VALUE
+               'DEMOGRAPHIC BREAKDOWN BY STATE AND SEX - COUNTS, THEN'.
+
+       01  WS-HEADING-1A.
+           05  FILLER                   PIC X(40)   VALUE
+               'PCT OF EACH STATE''S OWN TOTAL'.
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(8)    VALUE 'STATE'.
+           05  FILLER                   PIC X(12)   VALUE 'PRESCH-M'.
+           05  FILLER                   PIC X(12)   VALUE 'PRESCH-F'.
+           05  FILLER                   PIC X(12)   VALUE 'PRESCH-O'.
+           05  FILLER                   PIC X(12)   VALUE 'SCHOOL-M'.
+           05  FILLER                   PIC X(12)   VALUE 'SCHOOL-F'.
+           05  FILLER                   PIC X(12)   VALUE 'SCHOOL-O'.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-STATE                PIC X(8).
+           05  DTL-PRESCHOOL-MALE       PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)    VALUE SPACES.
+           05  DTL-PRESCHOOL-FEMALE     PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)    VALUE SPACES.
+           05  DTL-PRESCHOOL-OTHER      PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)    VALUE SPACES.
+           05  DTL-SCHOOL-AGE-MALE      PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)    VALUE SPACES.
+           05  DTL-SCHOOL-AGE-FEMALE    PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)    VALUE SPACES.
+           05  DTL-SCHOOL-AGE-OTHER     PIC ZZZ,ZZ9.
+
+       01  WS-PERCENT-LINE.
+           05  PCT-STATE                PIC X(8)    VALUE '  PCT'.
+           05  PCT-PRESCHOOL-MALE       PIC ZZ9.99.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  PCT-PRESCHOOL-FEMALE     PIC ZZ9.99.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  PCT-PRESCHOOL-OTHER      PIC ZZ9.99.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  PCT-SCHOOL-AGE-MALE      PIC ZZ9.99.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  PCT-SCHOOL-AGE-FEMALE    PIC ZZ9.99.
+           05  FILLER                   PIC X(4)    VALUE SPACES.
+           05  PCT-SCHOOL-AGE-OTHER     PIC ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(20)   VALUE
+               'RECORDS READ . . . .'.
+           05  TOT-RECORDS-READ         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CLASSIFY-MAILING-FILE THRU 2000-EXIT
+               UNTIL END-OF-MAILING-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+      *>***************************************************************
+      *> 1000-INITIALIZE - OPEN FILES, LOAD THE STATE TABLE, PRINT
+      *>     HEADINGS, PRIME THE READ.
+      *>***************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  MAILING-FILE
+                OUTPUT DEMO-REPORT
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'DEMOREPT - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-INIT-STATE-TABLE-ENTRY THRU 1100-EXIT
+               VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > 4
+
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-1A
+           WRITE RPT-LINE FROM WS-HEADING-2
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-INIT-STATE-TABLE-ENTRY.
+           MOVE WS-STATE-CODE-INIT (WS-STATE-IDX)
+               TO WS-STATE-CODE (WS-STATE-IDX).
+
+       1100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-CLASSIFY-MAILING-FILE - TALLY ONE RECORD AND READ NEXT.
+      *>***************************************************************
+       2000-CLASSIFY-MAILING-FILE.
+           ADD 1 TO WS-RECORDS-READ
+
+           PERFORM 2300-FIND-STATE-INDEX THRU 2300-EXIT
+           ADD 1 TO WS-STATE-TOTAL (WS-STATE-IDX)
+
+           IF PRE-SCHOOL
+               IF MALE
+                   ADD 1 TO WS-PRESCHOOL-MALE (WS-STATE-IDX)
+               ELSE
+                   IF FEMALE
+                       ADD 1 TO WS-PRESCHOOL-FEMALE (WS-STATE-IDX)
+                   ELSE
+                       ADD 1 TO WS-PRESCHOOL-OTHER (WS-STATE-IDX)
+                   END-IF
+               END-IF
+           ELSE
+               IF MALE
+                   ADD 1 TO WS-SCHOOL-AGE-MALE (WS-STATE-IDX)
+               ELSE
+                   IF FEMALE
+                       ADD 1 TO WS-SCHOOL-AGE-FEMALE (WS-STATE-IDX)
+                   ELSE
+                       ADD 1 TO WS-SCHOOL-AGE-OTHER (WS-STATE-IDX)
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MAILING-FILE.
+           READ MAILING-FILE
+               AT END
+                   SET END-OF-MAILING-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2300-FIND-STATE-INDEX - LOCATE THIS RECORD'S STATE IN THE
+      *>     TABLE, DEFAULTING TO THE '**' CATCH-ALL ENTRY.
+      *>***************************************************************
+       2300-FIND-STATE-INDEX.
+           PERFORM 2310-TEST-STATE-ENTRY THRU 2310-EXIT
+               VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > 3
+                  OR STATE = WS-STATE-CODE (WS-STATE-IDX)
+
+           IF WS-STATE-IDX > 3
+               SET WS-STATE-IDX TO 4
+           END-IF.
+
+       2300-EXIT.
+           EXIT.
+
+       2310-TEST-STATE-ENTRY.
+           CONTINUE.
+
+       2310-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 3000-TERMINATE - PRINT ONE LINE PER STATE AND THE GRAND
+      *>     TOTAL, THEN CLOSE THE FILES.
+      *>***************************************************************
+       3000-TERMINATE.
+           PERFORM 3150-PRINT-STATE-AND-PERCENT THRU 3150-EXIT
+               VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > 4
+
+           MOVE WS-RECORDS-READ TO TOT-RECORDS-READ
+           WRITE RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE MAILING-FILE
+                 DEMO-REPORT.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-STATE-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-STATE-CODE (WS-STATE-IDX)         TO DTL-STATE
+           MOVE WS-PRESCHOOL-MALE (WS-STATE-IDX)     TO
+                                               DTL-PRESCHOOL-MALE
+           MOVE WS-PRESCHOOL-FEMALE (WS-STATE-IDX)   TO
+                                               DTL-PRESCHOOL-FEMALE
+           MOVE WS-PRESCHOOL-OTHER (WS-STATE-IDX)    TO
+                                               DTL-PRESCHOOL-OTHER
+           MOVE WS-SCHOOL-AGE-MALE (WS-STATE-IDX)    TO
+                                               DTL-SCHOOL-AGE-MALE
+           MOVE WS-SCHOOL-AGE-FEMALE (WS-STATE-IDX)  TO
+                                               DTL-SCHOOL-AGE-FEMALE
+           MOVE WS-SCHOOL-AGE-OTHER (WS-STATE-IDX)   TO
+                                               DTL-SCHOOL-AGE-OTHER
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       3100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 3150-PRINT-STATE-AND-PERCENT - PRINT ONE STATE'S COUNTS LINE
+      *>     FOLLOWED BY ITS PERCENT-OF-STATE-TOTAL LINE.
+      *>***************************************************************
+       3150-PRINT-STATE-AND-PERCENT.
+           PERFORM 3100-PRINT-STATE-LINE THRU 3100-EXIT
+           PERFORM 3200-PRINT-PERCENT-LINE THRU 3200-EXIT.
+       3150-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 3200-PRINT-PERCENT-LINE - EACH CATEGORY AS A PERCENT OF THE
+      *>     STATE'S OWN TOTAL. A STATE WITH NO RECORDS PRINTS ZEROES.
+      *>***************************************************************
+       3200-PRINT-PERCENT-LINE.
+           MOVE SPACES TO WS-PERCENT-LINE
+           MOVE ZERO   TO PCT-PRESCHOOL-MALE
+                           PCT-PRESCHOOL-FEMALE
+                           PCT-PRESCHOOL-OTHER
+                           PCT-SCHOOL-AGE-MALE
+                           PCT-SCHOOL-AGE-FEMALE
+                           PCT-SCHOOL-AGE-OTHER
+
+           IF WS-STATE-TOTAL (WS-STATE-IDX) NOT = ZERO
+               COMPUTE PCT-PRESCHOOL-MALE ROUNDED =
+                   WS-PRESCHOOL-MALE (WS-STATE-IDX) * 100 /
+                   WS-STATE-TOTAL (WS-STATE-IDX)
+               COMPUTE PCT-PRESCHOOL-FEMALE ROUNDED =
+                   WS-PRESCHOOL-FEMALE (WS-STATE-IDX) * 100 /
+                   WS-STATE-TOTAL (WS-STATE-IDX)
+               COMPUTE PCT-PRESCHOOL-OTHER ROUNDED =
+                   WS-PRESCHOOL-OTHER (WS-STATE-IDX) * 100 /
+                   WS-STATE-TOTAL (WS-STATE-IDX)
+               COMPUTE PCT-SCHOOL-AGE-MALE ROUNDED =
+                   WS-SCHOOL-AGE-MALE (WS-STATE-IDX) * 100 /
+                   WS-STATE-TOTAL (WS-STATE-IDX)
+               COMPUTE PCT-SCHOOL-AGE-FEMALE ROUNDED =
+                   WS-SCHOOL-AGE-FEMALE (WS-STATE-IDX) * 100 /
+                   WS-STATE-TOTAL (WS-STATE-IDX)
+               COMPUTE PCT-SCHOOL-AGE-OTHER ROUNDED =
+                   WS-SCHOOL-AGE-OTHER (WS-STATE-IDX) * 100 /
+                   WS-STATE-TOTAL (WS-STATE-IDX)
+           END-IF
+
+           WRITE RPT-LINE FROM WS-PERCENT-LINE.
+
+       3200-EXIT.
+           EXIT.
