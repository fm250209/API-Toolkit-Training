@@ -0,0 +1,4 @@
+       01  CASS-EXTRACT-RECORD.
+           05  CX-COMPANY-NAME         PIC X(30).
+           05  CX-ZIP                  PIC 9(5).
+           05  CX-ZIP-PLUS-9           PIC 9(5)X9(4).
