@@ -0,0 +1,5 @@
+       01  MAILING-EXCEPTION-RECORD.
+           05  MX-COMPANY-NAME         PIC X(30).
+           05  MX-STATE                PIC XX.
+           05  MX-SEX                  PIC X.
+           05  MX-REASON               PIC X(40).
