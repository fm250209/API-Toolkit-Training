@@ -0,0 +1,10 @@
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE                PIC 9(6).
+               10  AUD-TIME                PIC 9(8).
+           05  AUD-PROGRAM-ID              PIC X(8).
+           05  AUD-ZIP                     PIC 9(5).
+           05  AUD-COMPANY-NAME            PIC X(30).
+           05  AUD-FIELD-NAME              PIC X(20).
+           05  AUD-BEFORE-VALUE            PIC X(30).
+           05  AUD-AFTER-VALUE             PIC X(30).
