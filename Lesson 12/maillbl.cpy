@@ -0,0 +1,10 @@
+       01  MAILING-LABEL-LINE.
+           05  LBL-COMPANY-NAME        PIC X(30).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  LBL-PRESIDENT-LAST      PIC X(15).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  LBL-PRESIDENT-FIRST     PIC X(8).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  LBL-ZIP-CODE            PIC +99999.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  LBL-AMT                 PIC -999.9(2).
