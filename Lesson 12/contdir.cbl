@@ -0,0 +1,196 @@
+      *>***************************************************************
+      *> PROGRAM-ID : CONTDIR
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Prints a contacts directory, one line per COMPANY-NAME in
+      *> alphabetical order, showing the PRESIDENT, VP-MARKETING and
+      *> ALTERNATE-CONTACT names side by side so Sales has a book to
+      *> hand out instead of opening the raw mailing master. A company
+      *> with more than one ALTERNATE-CONTACT gets a continuation line
+      *> per extra contact, indented under the company's main line.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original contacts directory report.
+      *>   08/09/2026  DK   Extended for the ALTERNATE-CONTACT table -
+      *>                    print a continuation line per extra contact.
+      *>   08/09/2026  DK   MAILING-FILE's FD now declares RECORD IS
+      *>                    VARYING FROM 224 TO 380 CHARACTERS, matching
+      *>                    the ALTERNATE-CONTACT table's variable
+      *>                    length, instead of reading every record as a
+      *>                    flat 380-byte buffer.
+      *>   08/09/2026  DK   PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>                    MAILING-FILE has no explicit OPEN here - it
+      *>                    is opened by the SORT ... USING clause - so
+      *>                    there is no OPEN to check a FILE STATUS
+      *>                    against.
+      *>   08/09/2026  DK   WS-HEADING-1's 'COMPANY NAME' and
+      *>                    'VP-MARKETING' FILLERs and a
+      *>                    modification-history line ran one column
+      *>                    past the fixed-format Area B boundary;
+      *>                    rewrapped to end at or before column 72.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CONTDIR.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-FILE-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE   ASSIGN TO SORTWK1.
+
+           SELECT DIRECTORY-REPORT ASSIGN TO CONTRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING FROM 224 TO 380 CHARACTERS
+               DEPENDING ON WS-MAILING-REC-LENGTH.
+       01  MAILING-FILE-RECORD.
+           05  MAILING-FILE-KEY        PIC X(35).
+           05  FILLER                  PIC X(345).
+
+       SD  SORT-WORK-FILE.
+           COPY "copybook.cpy".
+
+       FD  DIRECTORY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+       01  WS-MAILING-REC-LENGTH        PIC 9(3)    COMP.
+
+       01  WS-SWITCHES.
+           05  WS-SORT-WORK-SWITCH      PIC X       VALUE 'N'.
+               88  SORT-WORK-EOF                    VALUE 'Y'.
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(15)   VALUE
+               'COMPANY NAME'.
+           05  FILLER                   PIC X(26)   VALUE 'PRESIDENT'.
+           05  FILLER                   PIC X(26)   VALUE
+               'VP-MARKETING'.
+           05  FILLER                   PIC X(26)   VALUE
+               'ALTERNATE CONTACT'.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-COMPANY-NAME         PIC X(30).
+           05  FILLER                   PIC X(2)    VALUE SPACES.
+           05  DTL-PRES-LAST            PIC X(15).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  DTL-PRES-FIRST           PIC X(8).
+           05  FILLER                   PIC X(2)    VALUE SPACES.
+           05  DTL-VP-LAST              PIC X(15).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  DTL-VP-FIRST             PIC X(8).
+           05  FILLER                   PIC X(2)    VALUE SPACES.
+           05  DTL-ALT-TITLE            PIC X(10).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  DTL-ALT-LAST             PIC X(15).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  DTL-ALT-FIRST            PIC X(8).
+
+       01  WS-CONT-LINE.
+           05  FILLER                   PIC X(75)   VALUE SPACES.
+           05  CONT-ALT-TITLE           PIC X(10).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  CONT-ALT-LAST            PIC X(15).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  CONT-ALT-FIRST           PIC X(8).
+
+       01  WS-ALT-SUB                   PIC 9       COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY COMPANY-NAME
+               USING MAILING-FILE
+               OUTPUT PROCEDURE IS 2000-PRINT-DIRECTORY
+           STOP RUN.
+
+      *>***************************************************************
+      *> 2000-PRINT-DIRECTORY - WRITE THE HEADING AND ONE LINE PER
+      *>     COMPANY, RETURNING RECORDS FROM THE SORT IN COMPANY-NAME
+      *>     ORDER.
+      *>***************************************************************
+       2000-PRINT-DIRECTORY.
+           OPEN OUTPUT DIRECTORY-REPORT
+           WRITE RPT-LINE FROM WS-HEADING-1
+
+           PERFORM 2100-RETURN-SORTED-RECORD THRU 2100-EXIT
+           PERFORM 2200-BUILD-DETAIL-LINE THRU 2200-EXIT
+               UNTIL SORT-WORK-EOF
+
+           CLOSE DIRECTORY-REPORT.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET SORT-WORK-EOF TO TRUE
+           END-RETURN.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-BUILD-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE COMPANY-NAME                       TO DTL-COMPANY-NAME
+           MOVE LAST-NAME OF PRESIDENT             TO DTL-PRES-LAST
+           MOVE FIRST-NAME OF PRESIDENT            TO DTL-PRES-FIRST
+           MOVE LAST-NAME OF VP-MARKETING          TO DTL-VP-LAST
+           MOVE FIRST-NAME OF VP-MARKETING         TO DTL-VP-FIRST
+
+           IF ALT-CONTACT-COUNT NOT = ZERO
+               MOVE CONTACT-TITLE (1)               TO DTL-ALT-TITLE
+               MOVE LAST-NAME OF ALTERNATE-CONTACT (1)
+                                                     TO DTL-ALT-LAST
+               MOVE FIRST-NAME OF ALTERNATE-CONTACT (1)
+                                                     TO DTL-ALT-FIRST
+           END-IF
+
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+
+           PERFORM 2300-PRINT-EXTRA-ALT-CONTACTS THRU 2300-EXIT
+               VARYING WS-ALT-SUB FROM 2 BY 1
+               UNTIL WS-ALT-SUB > ALT-CONTACT-COUNT
+
+           PERFORM 2100-RETURN-SORTED-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2300-PRINT-EXTRA-ALT-CONTACTS - ONE CONTINUATION LINE FOR
+      *>     EACH ALTERNATE CONTACT BEYOND THE FIRST.
+      *>***************************************************************
+       2300-PRINT-EXTRA-ALT-CONTACTS.
+           MOVE SPACES TO WS-CONT-LINE
+           MOVE CONTACT-TITLE (WS-ALT-SUB)          TO CONT-ALT-TITLE
+           MOVE LAST-NAME OF ALTERNATE-CONTACT (WS-ALT-SUB)
+                                                     TO CONT-ALT-LAST
+           MOVE FIRST-NAME OF ALTERNATE-CONTACT (WS-ALT-SUB)
+                                                     TO CONT-ALT-FIRST
+           WRITE RPT-LINE FROM WS-CONT-LINE.
+
+       2300-EXIT.
+           EXIT.
