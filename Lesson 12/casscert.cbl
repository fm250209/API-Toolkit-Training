@@ -0,0 +1,118 @@
+      *>***************************************************************
+      *> PROGRAM-ID : CASSCERT
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Extracts COMPANY-NAME, ZIP and ZIP-PLUS-9 from every record on
+      *> the mailing master and stages them on the CASS extract file.
+      *> The extract is the input to the postal service's CASS/ZIP+4
+      *> certification process; CASSAPPL applies the certified results
+      *> back onto the master once the vendor pass has run.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original CASS certification extract.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>   08/09/2026  DK   The RECORDS EXTRACTED DISPLAY and a
+      *>                    modification-history line ran one column
+      *>                    past the fixed-format Area B boundary;
+      *>                    rewrapped to end at or before column 72.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CASSCERT.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-KEY
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT CASS-EXTRACT-FILE ASSIGN TO CASSEXT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  CASS-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "cassext.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X       VALUE 'N'.
+               88  END-OF-MAILING-FILE              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-EXTRACTED     PIC 9(7)    VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EXTRACT-MAILING-FILE THRU 2000-EXIT
+               UNTIL END-OF-MAILING-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  MAILING-FILE
+                OUTPUT CASS-EXTRACT-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'CASSCERT - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-EXTRACT-MAILING-FILE - STAGE ONE ZIP EXTRACT RECORD.
+      *>***************************************************************
+       2000-EXTRACT-MAILING-FILE.
+           MOVE COMPANY-NAME   TO CX-COMPANY-NAME
+           MOVE ZIP            TO CX-ZIP
+           MOVE ZIP-PLUS-9     TO CX-ZIP-PLUS-9
+           WRITE CASS-EXTRACT-RECORD
+           ADD 1 TO WS-RECORDS-EXTRACTED
+           PERFORM 2100-READ-MAILING-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MAILING-FILE.
+           READ MAILING-FILE
+               AT END
+                   SET END-OF-MAILING-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           CLOSE MAILING-FILE
+                 CASS-EXTRACT-FILE
+           DISPLAY 'CASSCERT - RECORDS EXTRACTED: '
+                    WS-RECORDS-EXTRACTED.
+
+       3000-EXIT.
+           EXIT.
