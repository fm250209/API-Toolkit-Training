@@ -0,0 +1,19 @@
+       01  MAILING-TRANSACTION.
+           05  MT-ZIP                  PIC 9(5).
+           05  MT-COMPANY-NAME         PIC X(30).
+           05  MT-TRANS-CODE           PIC X.
+               88  MT-ADD-ALT-CONTACT          VALUE 'A'.
+               88  MT-UPDATE-VP-MARKETING      VALUE 'V'.
+               88  MT-UPDATE-ADDRESS           VALUE 'M'.
+           05  MT-ALT-CONTACT.
+               10  MT-CONTACT-TITLE    PIC X(10).
+               10  MT-LAST-NAME        PIC X(15).
+               10  MT-FIRST-NAME       PIC X(8).
+               10  MT-AMOUNT           PIC 999.99.
+           05  MT-VP-MARKETING REDEFINES MT-ALT-CONTACT.
+               10  MT-VP-LAST-NAME     PIC X(15).
+               10  MT-VP-FIRST-NAME    PIC X(8).
+           05  MT-ADDRESS-CHANGE REDEFINES MT-ALT-CONTACT.
+               10  MT-MAIL-ADDRESS     PIC X(15).
+               10  MT-CITY             PIC X(15).
+               10  MT-STATE            PIC XX.
