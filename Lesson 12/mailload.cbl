@@ -0,0 +1,298 @@
+      *>***************************************************************
+      *> PROGRAM-ID : MAILLOAD
+      *> AUTHOR     : D. KOWALCZYK - MAILING SYSTEMS UNIT
+      *> DATE-WRITTEN : 08/09/2026
+      *>
+      *> Loads the mailing master from a sequential extract, in
+      *> MAILING-KEY (ZIP/COMPANY-NAME) ascending order, writing one
+      *> MAILING-RECORD per extract record. A control card tells the
+      *> run whether it is an INITIAL load or a RESTART of one that
+      *> abended partway through; on an INITIAL run the master and
+      *> checkpoint file are built from scratch, on a RESTART run the
+      *> checkpoint file is read to find how many records were already
+      *> loaded, the extract is repositioned past them, and loading
+      *> resumes from there instead of starting the whole file over.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/2026  DK   Original mailing list load with checkpoint
+      *>                    and restart.
+      *>   08/09/2026  DK   Extract record (mailxtrt.cpy) now carries
+      *>                    every MAILING-RECORD field the master needs
+      *>                    (the AMT variants, ZIP-CODE, MIDDLE-NAME,
+      *>                    ZIP-PLUS-9, SIGNED-AMT, ZIP-PLUS-92, AME,
+      *>                    PADTEST1 and both ACCOUNT-BALANCE fields),
+      *>                    not just the handful used for directory and
+      *>                    label printing - a loaded master is now
+      *>                    usable by RECONRUN, CASSCERT and MAILLABL.
+      *>   08/09/2026  DK   MAILING-FILE's FILE STATUS is now checked
+      *>                    after OPEN instead of only being declared;
+      *>                    PERFORM statements now name their
+      *>                    paragraph's -EXIT paragraph with THRU.
+      *>***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     MAILLOAD.
+       AUTHOR.         D. KOWALCZYK.
+       INSTALLATION.   MAILING SYSTEMS UNIT.
+       DATE-WRITTEN.   08/09/2026.
+       DATE-COMPILED.  08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    GENERIC.
+       OBJECT-COMPUTER.    GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO MAILCTL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAD-INPUT-FILE  ASSIGN TO MAILXTRT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAILING-FILE     ASSIGN TO MAILMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAILING-KEY OF MAILING-RECORD
+               FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE  ASSIGN TO MAILCKPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "ctlcard.cpy".
+
+       FD  LOAD-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "mailxtrt.cpy".
+
+       FD  MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "copybook.cpy".
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "ckptrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAILING-FILE-STATUS       PIC XX      VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-LOAD-INPUT-EOF-SW     PIC X       VALUE 'N'.
+               88  END-OF-LOAD-INPUT-FILE            VALUE 'Y'.
+           05  WS-CHECKPOINT-EOF-SW     PIC X       VALUE 'N'.
+               88  END-OF-CHECKPOINT-FILE            VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4)    COMP VALUE 1000.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-LOADED        PIC 9(7)    VALUE ZERO COMP.
+           05  WS-RECORDS-REJECTED      PIC 9(7)    VALUE ZERO COMP.
+           05  WS-SKIP-REMAINING        PIC 9(7)    VALUE ZERO COMP.
+           05  WS-CHECKPOINT-QUOTIENT   PIC 9(7)    VALUE ZERO COMP.
+           05  WS-CHECKPOINT-REMAINDER  PIC 9(4)    VALUE ZERO COMP.
+
+       01  WS-RESTART-INFO.
+           05  WS-RESTART-RECORDS-DONE  PIC 9(7)    VALUE ZERO.
+           05  WS-RESTART-LAST-KEY      PIC X(35)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-MAILING-FILE THRU 2000-EXIT
+               UNTIL END-OF-LOAD-INPUT-FILE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+
+      *>***************************************************************
+      *> 1000-INITIALIZE - READ THE CONTROL CARD AND OPEN THE FILES
+      *>     FOR EITHER AN INITIAL LOAD OR A RESTART.
+      *>***************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE
+               AT END
+                   MOVE 'INITIAL' TO CC-RUN-TYPE
+           END-READ
+           CLOSE CONTROL-CARD-FILE
+
+           IF CC-RESTART-RUN
+               PERFORM 1100-RESTART-RECOVERY THRU 1100-EXIT
+           ELSE
+               PERFORM 1200-INITIAL-SETUP THRU 1200-EXIT
+           END-IF
+
+           PERFORM 2100-READ-LOAD-INPUT-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 1100-RESTART-RECOVERY - FIND THE LAST CHECKPOINT WRITTEN AND
+      *>     SKIP THE EXTRACT RECORDS ALREADY LOADED.
+      *>***************************************************************
+       1100-RESTART-RECOVERY.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM 1110-READ-CHECKPOINT-FILE THRU 1110-EXIT
+           PERFORM 1120-SAVE-CHECKPOINT THRU 1120-EXIT
+               UNTIL END-OF-CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           MOVE WS-RESTART-RECORDS-DONE TO WS-RECORDS-LOADED
+           MOVE WS-RESTART-RECORDS-DONE TO WS-SKIP-REMAINING
+
+           DISPLAY 'MAILLOAD - RESTARTING AFTER RECORD '
+                    WS-RESTART-RECORDS-DONE ' KEY ' WS-RESTART-LAST-KEY
+
+           OPEN EXTEND CHECKPOINT-FILE
+           OPEN I-O    MAILING-FILE
+           OPEN INPUT  LOAD-INPUT-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'MAILLOAD - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 1130-SKIP-LOADED-RECORD THRU 1130-EXIT
+               WS-SKIP-REMAINING TIMES.
+
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET END-OF-CHECKPOINT-FILE TO TRUE
+           END-READ.
+
+       1110-EXIT.
+           EXIT.
+
+       1120-SAVE-CHECKPOINT.
+           MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-RECORDS-DONE
+           MOVE CKPT-LAST-KEY          TO WS-RESTART-LAST-KEY
+           PERFORM 1110-READ-CHECKPOINT-FILE THRU 1110-EXIT.
+       1120-EXIT.
+           EXIT.
+
+       1130-SKIP-LOADED-RECORD.
+           READ LOAD-INPUT-FILE
+               AT END
+                   SET END-OF-LOAD-INPUT-FILE TO TRUE
+           END-READ.
+
+       1130-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 1200-INITIAL-SETUP - BUILD THE MASTER AND CHECKPOINT FILE
+      *>     FROM SCRATCH.
+      *>***************************************************************
+       1200-INITIAL-SETUP.
+           OPEN OUTPUT MAILING-FILE
+
+           IF WS-MAILING-FILE-STATUS NOT = '00'
+               DISPLAY 'MAILLOAD - MAILING-FILE OPEN FAILED, STATUS: '
+                        WS-MAILING-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           OPEN INPUT  LOAD-INPUT-FILE.
+
+       1200-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2000-LOAD-MAILING-FILE - WRITE ONE RECORD AND CHECKPOINT
+      *>     EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+      *>***************************************************************
+       2000-LOAD-MAILING-FILE.
+           MOVE LX-ZIP             TO ZIP
+           MOVE LX-COMPANY-NAME    TO COMPANY-NAME
+           MOVE LX-LAST-NAME OF LX-PRESIDENT
+                                   TO LAST-NAME OF PRESIDENT
+           MOVE LX-FIRST-NAME OF LX-PRESIDENT
+                                   TO FIRST-NAME OF PRESIDENT
+           MOVE LX-AMT             TO AMT
+           MOVE LX-AMT2            TO AMT2
+           MOVE LX-AMT3            TO AMT3
+           MOVE LX-AMT4            TO AMT4
+           MOVE LX-ZIP-CODE        TO ZIP-CODE
+           MOVE LX-MIDDLE-NAME     TO MIDDLE-NAME
+           MOVE LX-LAST-NAME OF LX-VP-MARKETING
+                                   TO LAST-NAME OF VP-MARKETING
+           MOVE LX-FIRST-NAME OF LX-VP-MARKETING
+                                   TO FIRST-NAME OF VP-MARKETING
+           MOVE LX-ZIP-PLUS-9      TO ZIP-PLUS-9
+           MOVE LX-MAIL-ADDRESS    TO MAIL-ADDRESS
+           MOVE LX-CITY            TO CITY
+           MOVE LX-STATE           TO STATE
+           MOVE LX-SEX             TO SEX
+           MOVE LX-NUM             TO NUM
+           MOVE LX-SIGNED-AMT      TO SIGNED-AMT
+           MOVE LX-ZIP-PLUS-92     TO ZIP-PLUS-92
+           MOVE LX-AME             TO AME
+           MOVE LX-PADTEST1        TO PADTEST1
+           MOVE LX-ACCOUNT-BALANCE  TO ACCOUNT-BALANCE
+           MOVE LX-ACCOUNT-BALANCE2 TO ACCOUNT-BALANCE2
+           MOVE ZERO               TO ALT-CONTACT-COUNT
+
+           WRITE MAILING-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'MAILLOAD - DUPLICATE KEY REJECTED: '
+                            MAILING-KEY
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+                   DIVIDE WS-RECORDS-LOADED BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER
+                   IF WS-CHECKPOINT-REMAINDER = ZERO
+                       PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+                   END-IF
+           END-WRITE
+
+           PERFORM 2100-READ-LOAD-INPUT-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-LOAD-INPUT-FILE.
+           READ LOAD-INPUT-FILE
+               AT END
+                   SET END-OF-LOAD-INPUT-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *> 2200-WRITE-CHECKPOINT - RECORD HOW FAR THE LOAD HAS GOTTEN.
+      *>***************************************************************
+       2200-WRITE-CHECKPOINT.
+           MOVE 'MAILLOAD'          TO CKPT-PROGRAM-ID
+           MOVE MAILING-KEY         TO CKPT-LAST-KEY
+           MOVE WS-RECORDS-LOADED   TO CKPT-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           DISPLAY 'MAILLOAD - CHECKPOINT AT RECORD ' WS-RECORDS-LOADED.
+
+       2200-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           IF WS-RECORDS-LOADED > ZERO
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF
+
+           CLOSE MAILING-FILE
+                 LOAD-INPUT-FILE
+                 CHECKPOINT-FILE
+
+           DISPLAY 'MAILLOAD - RECORDS LOADED:   ' WS-RECORDS-LOADED
+           DISPLAY 'MAILLOAD - RECORDS REJECTED: ' WS-RECORDS-REJECTED.
+
+       3000-EXIT.
+           EXIT.
